@@ -0,0 +1,31 @@
+//GRAFICA  JOB (ACCTG),'GRAFICO NOCTURNO',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Corrida nocturna desatendida de GRAFICADO-DE-FUNCIONES.       *
+//* Este dialecto de COBOL no implementa el enlace nativo de PARM *
+//* de z/OS (ver nota en IMPLEMENTATION_STATUS.md, req 008); el   *
+//* programa toma los mismos parametros via linea de comandos     *
+//* (INTERPRETAR-PARAMETROS), asi que el PARM de este paso se     *
+//* traslada tal cual al invocar el ejecutable en el JCL real.    *
+//* GRAFLST/GRAFLOG son los ddnames del reporte y de la bitacora; *
+//* en este arbol GnuCOBOL no resuelve el SELECT...ASSIGN TO por  *
+//* ddname, sino como ruta literal de fichero ("GRAFICA.LST" y    *
+//* "GRAFICA.LOG" en el directorio de trabajo), asi que este paso *
+//* es la forma que tomaria el job en un z/OS real y no se puede  *
+//* ejecutar tal cual contra el binario de GnuCOBOL de este repo. *
+//* GRAFLST usa una generacion relativa de GDG (+1): el reporte   *
+//* se reimprime entero cada corrida (no es un log que se         *
+//* acumula como GRAFLOG), asi que DISP=(NEW,CATLG,DELETE) contra *
+//* un nombre fijo abendaria la segunda noche al toparse con el   *
+//* dataset ya catalogado de la corrida anterior. Requiere que    *
+//* PROD.GRAFICA.REPORTE este definido como base de GDG.          *
+//*--------------------------------------------------------------*
+//PASO1    EXEC PGM=GRAFICA,
+//             PARM='FUENTE=D FUNCION=S PREVISION=S COLUMNAS=96 FILAS=4X
+//             0 DESTINO=R'
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//DATREAL  DD   DSN=PROD.GRAFICA.DATREAL,DISP=SHR
+//DATPREV  DD   DSN=PROD.GRAFICA.DATPREV,DISP=SHR
+//GRAFLST  DD   DSN=PROD.GRAFICA.REPORTE(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),DCB=(RECFM=FB,LRECL=132)
+//GRAFLOG  DD   DSN=PROD.GRAFICA.BITACORA,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
