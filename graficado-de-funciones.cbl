@@ -1,10 +1,43 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. GRAFICADO-DE-FUNCIONES.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARCH-DATOS-REAL ASSIGN TO "DATREAL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-DATOS-REAL.
+    SELECT ARCH-DATOS-PREVISION ASSIGN TO "DATPREV"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-DATOS-PREVISION.
+    SELECT ARCH-IMPRESION ASSIGN TO "GRAFICA.LST"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-IMPRESION.
+    SELECT ARCH-BITACORA ASSIGN TO "GRAFICA.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FS-BITACORA.
+
 DATA DIVISION.
+FILE SECTION.
+FD ARCH-DATOS-REAL.
+01 REG-DATOS-REAL.
+    05 FR-X-VALUE       PIC S9(5)V9(2).
+    05 FR-Y-VALUE       PIC S9(7)V9(2).
+
+FD ARCH-DATOS-PREVISION.
+01 REG-DATOS-PREVISION.
+    05 FP-X-VALUE       PIC S9(5)V9(2).
+    05 FP-Y-VALUE       PIC S9(7)V9(2).
+
+FD ARCH-IMPRESION.
+01 REG-IMPRESION           PIC X(132).
+
+FD ARCH-BITACORA.
+01 REG-BITACORA            PIC X(132).
+
 WORKING-STORAGE SECTION.
 01 COORDENADAS.
-    05 X                PIC 99 COMP-3.
+    05 X                PIC 999 COMP-3.
     05 Y                PIC 99 COMP-3.
 
 01 MAP-VARIABLES.
@@ -13,34 +46,409 @@ WORKING-STORAGE SECTION.
     05 MAP-IN-MAX       COMP-2.
     05 MAP-OUT-VAL      COMP-2.
     05 MAP-OUT-MIN      COMP-2.
-    05 MAP-OUT-MAX      COMP-2. 
+    05 MAP-OUT-MAX      COMP-2.
+
+01 PARAMETROS-GRAFICA.
+*>  'F' = funcion intrinseca (demo seno), 'D' = serie de datos real
+    05 FUENTE-DATOS     PIC X VALUE 'F'.
+*>  Codigo de la curva cuando FUENTE-DATOS es 'F':
+*>  'S' = seno, 'C' = coseno, 'T' = tangente, 'L' = logaritmo natural
+    05 CODIGO-FUNCION   PIC X VALUE 'S'.
+*>  Ancho y alto de la rejilla; hasta 132 columnas (ancho de REG-IMPRESION)
+*>  y 50 filas, para poder graficar series mas finas que un dia de 96
+*>  intervalos de 15 minutos sin rediseñar la rejilla a mano. El valor por
+*>  defecto deja sitio a ANCHO-ROTULO-Y (12 columnas) y aun asi cabe en una
+*>  pantalla de 80 columnas: 12 + 68 = 80
+    05 MAX-COLUMNAS     PIC 999 COMP-3 VALUE 68.
+    05 MAX-FILAS        PIC 99 COMP-3 VALUE 21.
+*>  'S' activa la superposicion de la serie de prevision sobre la real
+    05 USAR-PREVISION   PIC X VALUE 'N'.
+    05 MARCADOR-REAL    PIC X VALUE 'X'.
+    05 MARCADOR-PREVISION PIC X VALUE 'O'.
+*>  'P' = pantalla y reporte (modo interactivo), 'R' = solo reporte, para
+*>  la corrida desatendida del job nocturno que no tiene pantalla delante
+    05 DESTINO-SALIDA   PIC X VALUE 'P'.
+
+01 LINEA-DE-COMANDO     PIC X(132).
+01 ANALISIS-PARAMETROS.
+    05 TOKEN-PARAMETRO  PIC X(40).
+    05 CLAVE-PARAMETRO  PIC X(20).
+    05 VALOR-PARAMETRO  PIC X(20).
+    05 PUNTERO-COMANDO  PIC 9(4) COMP-3.
+
+01 FS-DATOS-REAL        PIC XX VALUE '00'.
+01 FS-DATOS-PREVISION   PIC XX VALUE '00'.
+01 FS-IMPRESION         PIC XX VALUE '00'.
+01 FS-BITACORA          PIC XX VALUE '00'.
+
+01 TABLA-IMPRESION.
+    05 LINEA-IMPRESION  PIC X(132) OCCURS 50 TIMES.
+
+01 SERIE-VALORES.
+    05 VALOR-SERIE           COMP-2 OCCURS 132 TIMES.
+    05 VALOR-SERIE-PREVISION COMP-2 OCCURS 132 TIMES.
+
+01 RANGO-SERIE.
+    05 VALOR-MINIMO     COMP-2.
+    05 VALOR-MAXIMO     COMP-2.
+    05 EJE-X-MINIMO     COMP-2.
+    05 EJE-X-MAXIMO     COMP-2.
+
+01 ROTULOS-EJES.
+*>  Columnas reservadas a la izquierda de la rejilla para el rotulo del eje Y;
+*>  la rejilla se desplaza esta cantidad de columnas para dejarles sitio
+    05 ANCHO-ROTULO-Y      PIC 99 COMP-3 VALUE 12.
+    05 ROTULO-EJE-X        PIC X(132).
+    05 ROTULO-LEYENDA      PIC X(132).
+*>  PIC -(5)9.99, igual de ancho que FR-X-VALUE/FP-X-VALUE (S9(5)V9(2)), para
+*>  no perder el signo ni los decimales de un X-VALUE real de la serie
+    05 ETIQUETA-COLUMNA    PIC -(5)9.99.
+*>  PIC -(7)9.99, igual que BIT-EJE-Y-MIN/MAX, para no truncar el septimo
+*>  digito entero de una serie real con valores de hasta 9999999.99
+    05 ETIQUETA-EJE-Y      PIC -(7)9.99.
+    05 FILA-MEDIA          PIC 99 COMP-3.
+
+01 BITACORA-CAMPOS.
+    05 BIT-FECHA-HORA      PIC X(21).
+    05 BIT-EJE-X-MIN       PIC -(6)9.99.
+    05 BIT-EJE-X-MAX       PIC -(6)9.99.
+*>  PIC -(7)9.99 para cubrir los 7 digitos enteros de FR-Y-VALUE/VALOR-MAXIMO
+*>  (S9(7)V9(2)); -(6)9.99 solo tiene capacidad para 6, ya que una de las
+*>  posiciones de insercion flotante se reserva siempre para el signo
+    05 BIT-EJE-Y-MIN       PIC -(7)9.99.
+    05 BIT-EJE-Y-MAX       PIC -(7)9.99.
 
 PROCEDURE DIVISION.
-    PERFORM VARYING X FROM 1 BY 1 UNTIL X EQUALS 80
-        MOVE X      TO MAP-IN-VAL
-    *> Transportar los valores para x de [1, 80] a [0, 2*PI]
-        MOVE 1      TO MAP-IN-MIN
-        MOVE 80     TO MAP-IN-MAX
-        MOVE 0      TO MAP-OUT-MIN
-        COMPUTE MAP-OUT-MAX = 2 * FUNCTION PI
-        PERFORM MAP
-    *> Aplicaci贸n de la funci贸n seno
-        COMPUTE MAP-IN-VAL = FUNCTION SIN(MAP-OUT-VAL)
-    *> Transporta los valores para y de [-1, 1] a [21, 1]
-        MOVE -1     TO MAP-IN-MIN
-        MOVE 1      TO MAP-IN-MAX
-        MOVE 21     TO MAP-OUT-MIN
-        MOVE 1      TO MAP-OUT-MAX
+    PERFORM INTERPRETAR-PARAMETROS.
+    PERFORM INICIALIZAR-IMPRESION.
+    PERFORM CARGAR-SERIE.
+    PERFORM ESCALAR-EJES.
+    PERFORM DIBUJAR-GRAFICA.
+    PERFORM ROTULAR-EJES.
+    PERFORM GRABAR-IMPRESION.
+    PERFORM ESCRIBIR-BITACORA.
+    IF DESTINO-SALIDA EQUALS 'P'
+        DISPLAY ' ' COLUMN 1 LINE (MAX-FILAS + 3)
+    END-IF.
+STOP RUN.
+
+INTERPRETAR-PARAMETROS.
+    *> Lee los parametros del job nocturno (FUENTE, FUNCION, PREVISION,
+    *> COLUMNAS, FILAS, DESTINO) desde la linea de comandos, a falta de un
+    *> PARM de JCL nativo en este dialecto; ver GRAFICA.jcl y la nota de
+    *> IMPLEMENTATION_STATUS.md. Sin parametros, el programa sigue
+    *> arrancando en modo interactivo con los valores por defecto de arriba
+    ACCEPT LINEA-DE-COMANDO FROM COMMAND-LINE.
+    IF LINEA-DE-COMANDO NOT EQUAL SPACES
+        MOVE 1 TO PUNTERO-COMANDO
+        PERFORM UNTIL PUNTERO-COMANDO > LENGTH OF LINEA-DE-COMANDO
+            MOVE SPACES TO TOKEN-PARAMETRO
+            UNSTRING LINEA-DE-COMANDO DELIMITED BY ALL SPACES
+                INTO TOKEN-PARAMETRO
+                WITH POINTER PUNTERO-COMANDO
+            END-UNSTRING
+            IF TOKEN-PARAMETRO NOT EQUAL SPACES
+                MOVE SPACES TO CLAVE-PARAMETRO VALOR-PARAMETRO
+                UNSTRING TOKEN-PARAMETRO DELIMITED BY '='
+                    INTO CLAVE-PARAMETRO VALOR-PARAMETRO
+                END-UNSTRING
+                EVALUATE CLAVE-PARAMETRO
+                    WHEN 'FUENTE'
+                        MOVE VALOR-PARAMETRO (1:1) TO FUENTE-DATOS
+                    WHEN 'FUNCION'
+                        MOVE VALOR-PARAMETRO (1:1) TO CODIGO-FUNCION
+                    WHEN 'PREVISION'
+                        MOVE VALOR-PARAMETRO (1:1) TO USAR-PREVISION
+                    WHEN 'COLUMNAS'
+    *> Si el parametro trae mas digitos de los que caben en MAX-COLUMNAS
+    *> (PIC 999), ON SIZE ERROR evita que se trunque en silencio a sus
+    *> digitos de orden bajo antes de que VALIDAR-PARAMETROS pueda acotarlo
+                        COMPUTE MAX-COLUMNAS = FUNCTION NUMVAL (VALOR-PARAMETRO)
+                            ON SIZE ERROR
+                                MOVE 999 TO MAX-COLUMNAS
+                        END-COMPUTE
+                    WHEN 'FILAS'
+                        COMPUTE MAX-FILAS = FUNCTION NUMVAL (VALOR-PARAMETRO)
+                            ON SIZE ERROR
+                                MOVE 99 TO MAX-FILAS
+                        END-COMPUTE
+                    WHEN 'DESTINO'
+                        MOVE VALOR-PARAMETRO (1:1) TO DESTINO-SALIDA
+                    WHEN OTHER
+                        CONTINUE
+                END-EVALUATE
+            END-IF
+        END-PERFORM
+    END-IF.
+    PERFORM VALIDAR-PARAMETROS.
+
+VALIDAR-PARAMETROS.
+    *> MAX-COLUMNAS y MAX-FILAS pueden llegar de la linea de comandos con
+    *> cualquier valor que quepa en su PIC; se recortan aqui al tamaño real
+    *> de VALOR-SERIE/VALOR-SERIE-PREVISION (OCCURS 132, menos el ancho del
+    *> rotulo del eje Y) y de LINEA-IMPRESION (OCCURS 50) para que un
+    *> parametro de mas no provoque un subscripto fuera de rango
+    IF MAX-COLUMNAS > 132 - ANCHO-ROTULO-Y
+        MOVE 132 TO MAX-COLUMNAS
+        SUBTRACT ANCHO-ROTULO-Y FROM MAX-COLUMNAS
+    END-IF.
+    IF MAX-FILAS > 50
+        MOVE 50 TO MAX-FILAS
+    END-IF.
+
+CARGAR-SERIE.
+    *> Recorre la serie una vez y deja cada valor de Y listo en VALOR-SERIE,
+    *> sin escalar aun, para poder conocer su rango real antes de graficar
+    IF FUENTE-DATOS EQUALS 'D'
+        OPEN INPUT ARCH-DATOS-REAL
+    *> Sin este corte, un DATREAL ausente o mal escrito deja el registro sin
+    *> leer y CARGAR-SERIE grafica lo que haya quedado en el area de la FD,
+    *> sin avisar a nadie en una corrida desatendida (req 008)
+        IF FS-DATOS-REAL NOT EQUAL '00'
+            DISPLAY 'ERROR: no se pudo abrir DATREAL, FILE STATUS ' FS-DATOS-REAL
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+    END-IF.
+    IF USAR-PREVISION EQUALS 'S'
+        OPEN INPUT ARCH-DATOS-PREVISION
+        IF FS-DATOS-PREVISION NOT EQUAL '00'
+            DISPLAY 'ERROR: no se pudo abrir DATPREV, FILE STATUS ' FS-DATOS-PREVISION
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+    END-IF.
+    IF FUENTE-DATOS NOT EQUAL 'D'
+        MOVE 1            TO EJE-X-MINIMO
+        MOVE MAX-COLUMNAS TO EJE-X-MAXIMO
+    END-IF.
+    PERFORM VARYING X FROM 1 BY 1 UNTIL X > MAX-COLUMNAS
+        IF FUENTE-DATOS EQUALS 'D'
+    *> Lee el par (X-VALUE, Y-VALUE) de la serie real antes del primer MAP
+            READ ARCH-DATOS-REAL
+                AT END
+                    MOVE 0 TO FR-Y-VALUE
+            END-READ
+            MOVE FR-Y-VALUE TO VALOR-SERIE (X)
+    *> El rango del eje X se toma del X-VALUE real, no del indice de columna,
+    *> para que el rotulo no asuma que la serie empieza en 1 y sube de 1 en 1
+            IF X EQUALS 1
+                MOVE FR-X-VALUE TO EJE-X-MINIMO
+            END-IF
+            MOVE FR-X-VALUE TO EJE-X-MAXIMO
+        ELSE
+            MOVE X      TO MAP-IN-VAL
+            MOVE 1            TO MAP-IN-MIN
+            MOVE MAX-COLUMNAS TO MAP-IN-MAX
+            IF CODIGO-FUNCION EQUALS 'L'
+    *> El logaritmo natural no esta definido en 0; se transporta a un rango
+    *> estrictamente positivo en vez de [0, 2*PI] para que la primera
+    *> columna no evalue FUNCTION LOG(0)
+                MOVE 0.01 TO MAP-OUT-MIN
+                MOVE 10   TO MAP-OUT-MAX
+            ELSE
+    *> Transportar los valores para x de [1, MAX-COLUMNAS] a [0, 2*PI]
+                MOVE 0      TO MAP-OUT-MIN
+                COMPUTE MAP-OUT-MAX = 2 * FUNCTION PI
+            END-IF
+            PERFORM MAP
+    *> Aplicacion de la curva seleccionada en CODIGO-FUNCION
+            EVALUATE CODIGO-FUNCION
+                WHEN 'C'
+                    COMPUTE VALOR-SERIE (X) = FUNCTION COS(MAP-OUT-VAL)
+                WHEN 'T'
+                    COMPUTE VALOR-SERIE (X) = FUNCTION TAN(MAP-OUT-VAL)
+                WHEN 'L'
+                    COMPUTE VALOR-SERIE (X) = FUNCTION LOG(MAP-OUT-VAL)
+                WHEN OTHER
+                    COMPUTE VALOR-SERIE (X) = FUNCTION SIN(MAP-OUT-VAL)
+            END-EVALUATE
+        END-IF
+        IF USAR-PREVISION EQUALS 'S'
+    *> Lee el punto de prevision alineado con el mismo indice de columna
+            READ ARCH-DATOS-PREVISION
+                AT END
+                    MOVE 0 TO FP-Y-VALUE
+            END-READ
+            MOVE FP-Y-VALUE TO VALOR-SERIE-PREVISION (X)
+        END-IF
+    END-PERFORM.
+    IF FUENTE-DATOS EQUALS 'D'
+        CLOSE ARCH-DATOS-REAL
+    END-IF.
+    IF USAR-PREVISION EQUALS 'S'
+        CLOSE ARCH-DATOS-PREVISION
+    END-IF.
+
+ESCALAR-EJES.
+    *> Busca el minimo y el maximo reales de la serie para que el MAP de Y
+    *> no siga asumiendo a ciegas el rango [-1, 1] de la curva seno
+    MOVE VALOR-SERIE (1) TO VALOR-MINIMO.
+    MOVE VALOR-SERIE (1) TO VALOR-MAXIMO.
+    PERFORM VARYING X FROM 1 BY 1 UNTIL X > MAX-COLUMNAS
+        IF VALOR-SERIE (X) < VALOR-MINIMO
+            MOVE VALOR-SERIE (X) TO VALOR-MINIMO
+        END-IF
+        IF VALOR-SERIE (X) > VALOR-MAXIMO
+            MOVE VALOR-SERIE (X) TO VALOR-MAXIMO
+        END-IF
+        IF USAR-PREVISION EQUALS 'S'
+            IF VALOR-SERIE-PREVISION (X) < VALOR-MINIMO
+                MOVE VALOR-SERIE-PREVISION (X) TO VALOR-MINIMO
+            END-IF
+            IF VALOR-SERIE-PREVISION (X) > VALOR-MAXIMO
+                MOVE VALOR-SERIE-PREVISION (X) TO VALOR-MAXIMO
+            END-IF
+        END-IF
+    END-PERFORM.
+
+DIBUJAR-GRAFICA.
+    *> Transporta los valores de y de [VALOR-MINIMO, VALOR-MAXIMO] a
+    *> [MAX-FILAS, 1] y grafica cada punto de la serie. Cada columna se
+    *> desplaza ANCHO-ROTULO-Y posiciones para dejar sitio al rotulo del eje Y
+    PERFORM VARYING X FROM 1 BY 1 UNTIL X > MAX-COLUMNAS
+        MOVE VALOR-SERIE (X) TO MAP-IN-VAL
+        MOVE VALOR-MINIMO   TO MAP-IN-MIN
+        MOVE VALOR-MAXIMO   TO MAP-IN-MAX
+        MOVE MAX-FILAS      TO MAP-OUT-MIN
+        MOVE 1              TO MAP-OUT-MAX
         PERFORM MAP
-    *> Grafica la funci贸n
         MOVE MAP-OUT-VAL TO Y
-        DISPLAY 'X' COLUMN X LINE Y
+        IF DESTINO-SALIDA EQUALS 'P'
+            DISPLAY MARCADOR-REAL COLUMN (ANCHO-ROTULO-Y + X) LINE Y
+        END-IF
+        MOVE MARCADOR-REAL TO LINEA-IMPRESION (Y) (ANCHO-ROTULO-Y + X:1)
+        IF USAR-PREVISION EQUALS 'S'
+            MOVE VALOR-SERIE-PREVISION (X) TO MAP-IN-VAL
+            PERFORM MAP
+            MOVE MAP-OUT-VAL TO Y
+            IF DESTINO-SALIDA EQUALS 'P'
+                DISPLAY MARCADOR-PREVISION COLUMN (ANCHO-ROTULO-Y + X) LINE Y
+            END-IF
+            MOVE MARCADOR-PREVISION TO LINEA-IMPRESION (Y) (ANCHO-ROTULO-Y + X:1)
+        END-IF
     END-PERFORM.
-    DISPLAY ' ' COLUMN 1 LINE 23.
-STOP RUN.
-    
+
+ROTULAR-EJES.
+    *> Añade los rotulos de los ejes (el eje Y en el tope, el medio y la
+    *> base de la rejilla; el eje X cada 10 columnas) y, si hay serie de
+    *> prevision superpuesta, la leyenda de marcadores, para que la grafica
+    *> no quede como una rejilla muda de X y O
+    MOVE SPACES TO ROTULO-EJE-X.
+    PERFORM VARYING X FROM 10 BY 10 UNTIL X > MAX-COLUMNAS
+    *> El rotulo de cada marca muestra el X-VALUE real de la serie, no el
+    *> indice de columna, salvo en la curva intrinseca donde ambos coinciden
+        MOVE X            TO MAP-IN-VAL
+        MOVE 1            TO MAP-IN-MIN
+        MOVE MAX-COLUMNAS TO MAP-IN-MAX
+        MOVE EJE-X-MINIMO TO MAP-OUT-MIN
+        MOVE EJE-X-MAXIMO TO MAP-OUT-MAX
+        PERFORM MAP
+        MOVE MAP-OUT-VAL  TO ETIQUETA-COLUMNA
+*>      El rotulo de 9 caracteres termina justo en la columna de la marca
+        MOVE ETIQUETA-COLUMNA TO ROTULO-EJE-X (ANCHO-ROTULO-Y + X - 8:9)
+    END-PERFORM.
+    COMPUTE FILA-MEDIA = (MAX-FILAS + 1) / 2.
+    MOVE VALOR-MAXIMO TO ETIQUETA-EJE-Y.
+    MOVE ETIQUETA-EJE-Y TO LINEA-IMPRESION (1) (1:11).
+    COMPUTE ETIQUETA-EJE-Y = (VALOR-MAXIMO + VALOR-MINIMO) / 2.
+    MOVE ETIQUETA-EJE-Y TO LINEA-IMPRESION (FILA-MEDIA) (1:11).
+    MOVE VALOR-MINIMO TO ETIQUETA-EJE-Y.
+    MOVE ETIQUETA-EJE-Y TO LINEA-IMPRESION (MAX-FILAS) (1:11).
+    MOVE SPACES TO ROTULO-LEYENDA.
+    IF USAR-PREVISION EQUALS 'S'
+        STRING
+            'LEYENDA: '        DELIMITED BY SIZE
+            MARCADOR-REAL       DELIMITED BY SIZE
+            '=REAL  '           DELIMITED BY SIZE
+            MARCADOR-PREVISION  DELIMITED BY SIZE
+            '=PREVISION'        DELIMITED BY SIZE
+            INTO ROTULO-LEYENDA
+        END-STRING
+    END-IF.
+    IF DESTINO-SALIDA EQUALS 'P'
+        DISPLAY LINEA-IMPRESION (1) (1:ANCHO-ROTULO-Y) COLUMN 1 LINE 1
+        DISPLAY LINEA-IMPRESION (FILA-MEDIA) (1:ANCHO-ROTULO-Y) COLUMN 1 LINE FILA-MEDIA
+        DISPLAY LINEA-IMPRESION (MAX-FILAS) (1:ANCHO-ROTULO-Y) COLUMN 1 LINE MAX-FILAS
+        DISPLAY ROTULO-EJE-X COLUMN 1 LINE (MAX-FILAS + 1)
+        IF USAR-PREVISION EQUALS 'S'
+            DISPLAY ROTULO-LEYENDA COLUMN 1 LINE (MAX-FILAS + 2)
+        END-IF
+    END-IF.
+
 MAP.
-    *> Transporta el valor del argumento desde unos rangos a otros dados. Sacada de la funci贸n map de Arduino
-    COMPUTE MAP-OUT-VAL = (MAP-IN-VAL - MAP-IN-MIN) * (MAP-OUT-MAX - MAP-OUT-MIN) / (MAP-IN-MAX - MAP-IN-MIN) + MAP-OUT-MIN.
-    
+    *> Transporta el valor del argumento desde unos rangos a otros dados. Sacada de la funcion map de Arduino
+    IF MAP-IN-MAX EQUALS MAP-IN-MIN
+    *> Rango de entrada plano (p.ej. una hora sin volumen): no hay division
+    *> posible, se deja el punto en la mitad de la escala de salida
+        COMPUTE MAP-OUT-VAL = (MAP-OUT-MAX + MAP-OUT-MIN) / 2
+    ELSE
+        COMPUTE MAP-OUT-VAL = (MAP-IN-VAL - MAP-IN-MIN) * (MAP-OUT-MAX - MAP-OUT-MIN) / (MAP-IN-MAX - MAP-IN-MIN) + MAP-OUT-MIN
+    END-IF.
+
+INICIALIZAR-IMPRESION.
+    *> Deja en blanco el lienzo de la copia impresa antes de graficar
+    PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > MAX-FILAS
+        MOVE SPACES TO LINEA-IMPRESION (Y)
+    END-PERFORM.
+
+GRABAR-IMPRESION.
+    *> Vuelca el lienzo a un fichero de reporte para archivarlo junto a los
+    *> demas informes de turno, con el rotulo del eje X y la leyenda al pie
+    OPEN OUTPUT ARCH-IMPRESION.
+    IF FS-IMPRESION NOT EQUAL '00'
+        DISPLAY 'ERROR: no se pudo abrir GRAFICA.LST, FILE STATUS ' FS-IMPRESION
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > MAX-FILAS
+        WRITE REG-IMPRESION FROM LINEA-IMPRESION (Y)
+    END-PERFORM.
+    WRITE REG-IMPRESION FROM ROTULO-EJE-X.
+    IF USAR-PREVISION EQUALS 'S'
+        WRITE REG-IMPRESION FROM ROTULO-LEYENDA
+    END-IF.
+    CLOSE ARCH-IMPRESION.
+
+ESCRIBIR-BITACORA.
+    *> Anade una linea a la bitacora de ejecuciones con los parametros de
+    *> esta corrida, para poder responder mas tarde que se grafico y cuando
+    MOVE FUNCTION CURRENT-DATE TO BIT-FECHA-HORA.
+    MOVE EJE-X-MINIMO  TO BIT-EJE-X-MIN.
+    MOVE EJE-X-MAXIMO  TO BIT-EJE-X-MAX.
+    MOVE VALOR-MINIMO  TO BIT-EJE-Y-MIN.
+    MOVE VALOR-MAXIMO  TO BIT-EJE-Y-MAX.
+    MOVE SPACES TO REG-BITACORA.
+    STRING
+        BIT-FECHA-HORA        DELIMITED BY SIZE
+        ' FUENTE='             DELIMITED BY SIZE
+        FUENTE-DATOS           DELIMITED BY SIZE
+        ' FUNCION='             DELIMITED BY SIZE
+        CODIGO-FUNCION         DELIMITED BY SIZE
+        ' PREVISION='           DELIMITED BY SIZE
+        USAR-PREVISION         DELIMITED BY SIZE
+        ' EJE-X=['              DELIMITED BY SIZE
+        BIT-EJE-X-MIN          DELIMITED BY SIZE
+        '..'                   DELIMITED BY SIZE
+        BIT-EJE-X-MAX          DELIMITED BY SIZE
+        ']'                    DELIMITED BY SIZE
+        ' EJE-Y=['              DELIMITED BY SIZE
+        BIT-EJE-Y-MIN          DELIMITED BY SIZE
+        '..'                   DELIMITED BY SIZE
+        BIT-EJE-Y-MAX          DELIMITED BY SIZE
+        ']'                    DELIMITED BY SIZE
+        INTO REG-BITACORA
+    END-STRING.
+    OPEN EXTEND ARCH-BITACORA.
+    IF FS-BITACORA EQUALS '35'
+        OPEN OUTPUT ARCH-BITACORA
+    END-IF.
+    IF FS-BITACORA NOT EQUAL '00'
+        DISPLAY 'ERROR: no se pudo abrir GRAFICA.LOG, FILE STATUS ' FS-BITACORA
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    WRITE REG-BITACORA.
+    CLOSE ARCH-BITACORA.
+
 END PROGRAM GRAFICADO-DE-FUNCIONES.
